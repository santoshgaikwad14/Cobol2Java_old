@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPDIR01.
+      *============================
+      * ** Supplier directory report - reads PARTSUPP, groups
+      * ** suppliers by SUPPLIER-TYPE, sorted alpha by SUPPLIER-NAME
+      * ** within each group, with a count per type and grand total.
+      *============================
+       ENVIRONMENT DIVISION.
+      *============================
+       INPUT-OUTPUT SECTION.
+      *----------------------------
+       FILE-CONTROL.
+      *---------------------------
+           SELECT PARTSUPP    ASSIGN TO PARTSUPP
+             ORGANIZATION     IS  SEQUENTIAL
+             ACCESS MODE      IS  SEQUENTIAL
+             FILE STATUS      IS  WS-PARTSUPP-STATUS
+             .
+           SELECT SUPP-SORT-WORK ASSIGN TO SRTWK01.
+           SELECT SUPPDIR     ASSIGN TO SUPPDIR
+             ORGANIZATION     IS  SEQUENTIAL
+             ACCESS MODE      IS  SEQUENTIAL
+             FILE STATUS      IS  WS-SUPPDIR-STATUS
+             .
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTSUPP
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 473 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PART-SUPP-ADDR-PO.
+       01  PARTSUPP-REC                 PIC X(473).
+      *
+       SD  SUPP-SORT-WORK
+           RECORD CONTAINS 26 CHARACTERS
+           DATA RECORD IS SORT-REC.
+       01  SORT-REC.
+           05  SR-SUPPLIER-TYPE         PIC X(01).
+           05  SR-SUPPLIER-NAME         PIC X(15).
+           05  SR-SUPPLIER-CODE         PIC X(10).
+      *
+       FD  SUPPDIR
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REPORT-LINE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05 WS-PARTSUPP-STATUS        PIC X(02) VALUE '00'.
+             88 WS-PARTSUPP-STATUS-OK   VALUE '00'.
+           05 WS-SUPPDIR-STATUS         PIC X(02) VALUE '00'.
+             88 WS-SUPPDIR-STATUS-OK    VALUE '00'.
+      *
+       01  FLAGS.
+           05 WS-EOF                    PIC X VALUE SPACES.
+              88 EOF-FOUND              VALUE 'Y'.
+           05 WS-SORT-EOF                PIC X VALUE SPACES.
+              88 SORT-EOF-FOUND          VALUE 'Y'.
+           05 WS-FIRST-GROUP             PIC X VALUE 'Y'.
+              88 FIRST-GROUP             VALUE 'Y'.
+      *
+       01  COUNTERS.
+           05 WS-GROUP-COUNT            PIC 9(05) VALUE ZEROS.
+           05 WS-GRAND-TOTAL            PIC 9(05) VALUE ZEROS.
+      *
+       01  WS-CURRENT-TYPE               PIC X(01) VALUE SPACES.
+              88 WS-SUBCONTRACTOR         VALUE 'S'.
+              88 WS-DISTRIBUTOR           VALUE 'D'.
+              88 WS-MANUFACTURER          VALUE 'M'.
+              88 WS-IMPORTER              VALUE 'I'.
+      *
+       01  WS-REPORT-LINES.
+           05  WS-HEADER-LINE.
+               10  FILLER                PIC X(20) VALUE
+                   'SUPPLIER DIRECTORY'.
+           05  WS-GROUP-HEADER-LINE.
+               10  FILLER                PIC X(15) VALUE
+                   'SUPPLIER TYPE: '.
+               10  WS-GH-TYPE-DESC       PIC X(15).
+           05  WS-DETAIL-LINE.
+               10  FILLER                PIC X(05) VALUE SPACES.
+               10  WS-DL-SUPPLIER-NAME   PIC X(15).
+               10  FILLER                PIC X(02) VALUE SPACES.
+               10  WS-DL-SUPPLIER-CODE   PIC X(10).
+           05  WS-GROUP-TOTAL-LINE.
+               10  FILLER                PIC X(20) VALUE
+                   '   COUNT FOR TYPE: '.
+               10  WS-GT-COUNT           PIC ZZZZ9.
+           05  WS-GRAND-TOTAL-LINE.
+               10  FILLER                PIC X(23) VALUE
+                   'GRAND TOTAL SUPPLIERS: '.
+               10  WS-GG-COUNT           PIC ZZZZ9.
+      *
+      * ** Data referenced from PARTSUPP
+       COPY PARTSUPP.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING
+           SORT SUPP-SORT-WORK
+               ON ASCENDING KEY SR-SUPPLIER-TYPE
+               ON ASCENDING KEY SR-SUPPLIER-NAME
+               INPUT PROCEDURE  100-LOAD-SORT
+               OUTPUT PROCEDURE 200-PRINT-REPORT
+      *
+           CLOSE SUPPDIR
+           GOBACK
+           .
+      *
+       000-HOUSEKEEPING.
+           OPEN OUTPUT SUPPDIR
+           IF NOT WS-SUPPDIR-STATUS-OK
+              DISPLAY ' Error opening file SUPPDIR, Status: '
+                         WS-SUPPDIR-STATUS
+           END-IF
+           .
+      *
+      * ** Loads one sort-work record per PARTSUPP record
+       100-LOAD-SORT.
+           OPEN INPUT PARTSUPP
+           IF NOT WS-PARTSUPP-STATUS-OK
+              DISPLAY ' Error opening file PARTSUPP, Status: '
+                         WS-PARTSUPP-STATUS
+           END-IF
+           PERFORM 150-READ-NEXT
+           PERFORM UNTIL EOF-FOUND
+              MOVE SUPPLIER-TYPE        TO SR-SUPPLIER-TYPE
+              MOVE SUPPLIER-NAME        TO SR-SUPPLIER-NAME
+              MOVE SUPPLIER-CODE        TO SR-SUPPLIER-CODE
+              RELEASE SORT-REC
+              PERFORM 150-READ-NEXT
+           END-PERFORM
+           CLOSE PARTSUPP
+           .
+      *
+       150-READ-NEXT.
+           READ PARTSUPP INTO PART-SUPP-ADDR-PO
+             AT END
+                 MOVE 'Y'       TO WS-EOF
+           END-READ
+           .
+      *
+      * ** Prints the sorted directory, with group breaks by type
+       200-PRINT-REPORT.
+           MOVE 'SUPPLIER DIRECTORY'    TO WS-HEADER-LINE
+           WRITE REPORT-LINE FROM WS-HEADER-LINE
+           MOVE SPACES                  TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM 250-RETURN-NEXT
+           PERFORM UNTIL SORT-EOF-FOUND
+              IF FIRST-GROUP OR SR-SUPPLIER-TYPE NOT = WS-CURRENT-TYPE
+                 IF NOT FIRST-GROUP
+                    PERFORM 280-WRITE-GROUP-TOTAL
+                 END-IF
+                 MOVE SR-SUPPLIER-TYPE  TO WS-CURRENT-TYPE
+                 MOVE 'N'               TO WS-FIRST-GROUP
+                 MOVE ZEROS             TO WS-GROUP-COUNT
+                 PERFORM 270-WRITE-GROUP-HEADER
+              END-IF
+              MOVE SR-SUPPLIER-NAME     TO WS-DL-SUPPLIER-NAME
+              MOVE SR-SUPPLIER-CODE     TO WS-DL-SUPPLIER-CODE
+              WRITE REPORT-LINE FROM WS-DETAIL-LINE
+              ADD 1                     TO WS-GROUP-COUNT
+              ADD 1                     TO WS-GRAND-TOTAL
+              PERFORM 250-RETURN-NEXT
+           END-PERFORM
+           IF NOT FIRST-GROUP
+              PERFORM 280-WRITE-GROUP-TOTAL
+           END-IF
+           MOVE SPACES                  TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-GRAND-TOTAL          TO WS-GG-COUNT
+           WRITE REPORT-LINE FROM WS-GRAND-TOTAL-LINE
+           .
+      *
+       250-RETURN-NEXT.
+           RETURN SUPP-SORT-WORK
+             AT END
+                 MOVE 'Y'       TO WS-SORT-EOF
+           END-RETURN
+           .
+      *
+       270-WRITE-GROUP-HEADER.
+           MOVE SPACES                  TO REPORT-LINE
+           WRITE REPORT-LINE
+           EVALUATE TRUE
+              WHEN WS-SUBCONTRACTOR
+                 MOVE 'SUBCONTRACTOR'   TO WS-GH-TYPE-DESC
+              WHEN WS-DISTRIBUTOR
+                 MOVE 'DISTRIBUTOR'     TO WS-GH-TYPE-DESC
+              WHEN WS-MANUFACTURER
+                 MOVE 'MANUFACTURER'    TO WS-GH-TYPE-DESC
+              WHEN WS-IMPORTER
+                 MOVE 'IMPORTER'        TO WS-GH-TYPE-DESC
+              WHEN OTHER
+                 MOVE 'UNKNOWN'         TO WS-GH-TYPE-DESC
+           END-EVALUATE
+           WRITE REPORT-LINE FROM WS-GROUP-HEADER-LINE
+           .
+      *
+       280-WRITE-GROUP-TOTAL.
+           MOVE WS-GROUP-COUNT           TO WS-GT-COUNT
+           WRITE REPORT-LINE FROM WS-GROUP-TOTAL-LINE
+           .
