@@ -0,0 +1,5 @@
+       01  WS-EDIT-RESULTS.
+           05 WS-EDIT-STATUS            PIC X(01).
+              88 WS-PASS-EDIT-OK        VALUE 'Y'.
+           05  WS-EDIT-FIELD            PIC X(20).
+           05  WS-EDIT-ERROR-MESSAGE    PIC X(40).
