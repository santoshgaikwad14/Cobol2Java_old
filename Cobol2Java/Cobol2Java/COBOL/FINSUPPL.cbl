@@ -3,7 +3,14 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  LILIAN                  PIC S9(9) BINARY.
+       01  TODAY-LILIAN            PIC S9(9) BINARY.
+       01  WS-TODAY-DATE           PIC 9(08).
        01  MSG-NO-X                PIC X(10).
+      *
+       01  WS-ADDR-TYPE-COUNTS.
+           05 WS-ORDER-ADDR-COUNT  PIC 9(01) VALUE ZERO.
+           05 WS-SCHED-ADDR-COUNT  PIC 9(01) VALUE ZERO.
+           05 WS-REMIT-ADDR-COUNT  PIC 9(01) VALUE ZERO.
       *
        01  IN-DATE.
            02  VSTRING-LENGTH      PIC S9(4) BINARY.
@@ -103,7 +110,16 @@
               MOVE 'N'                  TO WS-EDIT-STATUS
               EXIT PARAGRAPH
            END-IF
+      * ** Checking SUPPLIER-ACT-DATE - must be a real calendar date
+      * ** and cannot be a date still in the future
+           PERFORM 100-EDIT-ACT-DATE
+           IF NOT WS-PASS-EDIT-OK
+              EXIT PARAGRAPH
+           END-IF
       * ** Checking SUPP-ADDRESS
+           MOVE ZERO                    TO WS-ORDER-ADDR-COUNT
+                                            WS-SCHED-ADDR-COUNT
+                                            WS-REMIT-ADDR-COUNT
            PERFORM VARYING ADDR-IDX FROM 1 BY 1 UNTIL ADDR-IDX > 3
               IF NOT (ORDER-ADDRESS(ADDR-IDX) OR
                       SCHED-ADDRESS(ADDR-IDX) OR
@@ -115,5 +131,68 @@
                  MOVE 'N'               TO WS-EDIT-STATUS
                  EXIT PARAGRAPH
               END-IF
+              IF ORDER-ADDRESS(ADDR-IDX)
+                 ADD 1                  TO WS-ORDER-ADDR-COUNT
+              END-IF
+              IF SCHED-ADDRESS(ADDR-IDX)
+                 ADD 1                  TO WS-SCHED-ADDR-COUNT
+              END-IF
+              IF REMIT-ADDRESS(ADDR-IDX)
+                 ADD 1                  TO WS-REMIT-ADDR-COUNT
+              END-IF
+      * ** Checking ZIP-CODE - a valid 5-digit zip right-padded with
+      * ** zeros, or a valid 9-digit ZIP+4 (garbage like all-nines or
+      * ** all-zeros has bounced remit-address mail before)
+              IF ZIP-CODE(ADDR-IDX) = ZEROS
+                 OR ZIP-CODE(ADDR-IDX) = 9999999999
+                 OR ZIP-CODE(ADDR-IDX)(1:5) = ZEROS
+                 OR ZIP-CODE(ADDR-IDX)(1:5) = '99999'
+                 OR ZIP-CODE(ADDR-IDX)(10:1) NOT = '0'
+                 MOVE ZIP-CODE(ADDR-IDX) TO WS-EDIT-FIELD
+                 MOVE ' ZIP-CODE IS not valid.'
+                                        TO WS-EDIT-ERROR-MESSAGE
+                 MOVE 'N'               TO WS-EDIT-STATUS
+                 EXIT PARAGRAPH
+              END-IF
            END-PERFORM
+      * ** Every supplier must carry exactly one of each address type,
+      * ** or AP ends up sending checks to the wrong (missing) address
+           IF WS-ORDER-ADDR-COUNT NOT = 1
+              OR WS-SCHED-ADDR-COUNT NOT = 1
+              OR WS-REMIT-ADDR-COUNT NOT = 1
+              MOVE ' SUPPLIER-ADDRESS TYPES ARE INCOMPLETE.'
+                                        TO WS-EDIT-ERROR-MESSAGE
+              MOVE 'N'                  TO WS-EDIT-STATUS
+              EXIT PARAGRAPH
+           END-IF
+           .
+      *
+      * ** Uses the LE date-intrinsic service CEEDAYS to confirm
+      * ** SUPPLIER-ACT-DATE is a real calendar date, then compares
+      * ** its Lilian value against today's to catch future dates
+       100-EDIT-ACT-DATE.
+           MOVE 8                       TO VSTRING-LENGTH OF PICSTR
+           MOVE 'YYYYMMDD'               TO VSTRING-TEXT OF PICSTR
+           MOVE 8                       TO VSTRING-LENGTH OF IN-DATE
+           MOVE SUPPLIER-ACT-DATE       TO VSTRING-TEXT OF IN-DATE
+           CALL 'CEEDAYS' USING IN-DATE, PICSTR, LILIAN, FC
+           IF SEVERITY NOT = 0
+              MOVE SUPPLIER-ACT-DATE    TO WS-EDIT-FIELD
+              MOVE ' SUPPLIER-ACT-DATE IS not a valid date.'
+                                        TO WS-EDIT-ERROR-MESSAGE
+              MOVE 'N'                  TO WS-EDIT-STATUS
+              EXIT PARAGRAPH
+           END-IF
+      *
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           MOVE 8                       TO VSTRING-LENGTH OF IN-DATE
+           MOVE WS-TODAY-DATE           TO VSTRING-TEXT OF IN-DATE
+           CALL 'CEEDAYS' USING IN-DATE, PICSTR, TODAY-LILIAN, FC
+           IF LILIAN > TODAY-LILIAN
+              MOVE SUPPLIER-ACT-DATE    TO WS-EDIT-FIELD
+              MOVE ' SUPPLIER-ACT-DATE IS in the future.'
+                                        TO WS-EDIT-ERROR-MESSAGE
+              MOVE 'N'                  TO WS-EDIT-STATUS
+              EXIT PARAGRAPH
+           END-IF
            .
