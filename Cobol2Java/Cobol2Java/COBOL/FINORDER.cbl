@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINORDER.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  LILIAN                  PIC S9(9) BINARY.
+       01  WS-ORDER-LILIAN         PIC S9(9) BINARY.
+      *
+       01  IN-DATE.
+           02  VSTRING-LENGTH      PIC S9(4) BINARY.
+           02  VSTRING-TEXT.
+               03  VSTRING-CHAR    PIC X
+                           OCCURS 0 TO 256 TIMES
+                           DEPENDING ON VSTRING-LENGTH
+                               OF IN-DATE.
+      *
+       01  PICSTR.
+           02  VSTRING-LENGTH      PIC S9(4) BINARY.
+           02  VSTRING-TEXT.
+               03  VSTRING-CHAR    PIC X
+                           OCCURS 0 TO 256 TIMES
+                           DEPENDING ON VSTRING-LENGTH
+                              OF PICSTR.
+       01  FC.
+           02  Condition-Token-Value.
+               03  CASE-1-CONDITION-ID.
+                   04  SEVERITY         PIC S9(4) BINARY.
+                   04  MSG-NO           PIC S9(4) BINARY.
+               03  CASE-2-CONDITION-ID
+                         REDEFINES CASE-1-CONDITION-ID.
+                   04  CLASS-CODE       PIC S9(4) BINARY.
+                   04  CAUSE-CODE       PIC S9(4) BINARY.
+               03  CASE-SEV-CTL         PIC X.
+               03  FACILITY-ID          PIC XXX.
+           02  I-S-INFO                 PIC S9(9) BINARY.
+       LINKAGE SECTION.
+       COPY PARTSUPP.
+       01  WS-EDIT-RESULTS.
+           05 WS-EDIT-STATUS            PIC X(01).
+              88 WS-PASS-EDIT-OK        VALUE 'Y'.
+           05  WS-EDIT-FIELD            PIC X(20).
+           05  WS-EDIT-ERROR-MESSAGE    PIC X(40).
+
+      * ** Edits the PURCHASE-ORDER group send from the FINAL01 pgm
+       PROCEDURE DIVISION USING PART-SUPP-ADDR-PO, WS-EDIT-RESULTS.
+      * ** Resets edit status
+           MOVE 'Y'                TO WS-EDIT-STATUS
+      * ** Edits
+      *
+           DISPLAY 'Validating Purchase Orders:' PART-NUMBER
+           PERFORM 000-EDITS
+           GOBACK   *> Control returned to MAIN
+           .
+      *
+       000-EDITS.
+      * ** Only occupied PO-IDX slots carry a purchase order to edit
+           PERFORM VARYING PO-IDX FROM 1 BY 1 UNTIL PO-IDX > 3
+              IF PO-NUMBER(PO-IDX) NOT = SPACES
+                 PERFORM 100-EDIT-PO-AMOUNTS
+                 IF NOT WS-PASS-EDIT-OK
+                    EXIT PARAGRAPH
+                 END-IF
+                 PERFORM 200-EDIT-PO-DATES
+                 IF NOT WS-PASS-EDIT-OK
+                    EXIT PARAGRAPH
+                 END-IF
+              END-IF
+           END-PERFORM
+           .
+      *
+      * ** Checking QUANTITY and UNIT-PRICE are positive
+       100-EDIT-PO-AMOUNTS.
+           IF QUANTITY(PO-IDX) NOT > 0
+              MOVE QUANTITY(PO-IDX)     TO WS-EDIT-FIELD
+              MOVE ' QUANTITY MUST BE POSITIVE.'
+                                        TO WS-EDIT-ERROR-MESSAGE
+              MOVE 'N'                  TO WS-EDIT-STATUS
+              EXIT PARAGRAPH
+           END-IF
+      *
+           IF UNIT-PRICE(PO-IDX) NOT > 0
+              MOVE UNIT-PRICE(PO-IDX)   TO WS-EDIT-FIELD
+              MOVE ' UNIT-PRICE MUST BE POSITIVE.'
+                                        TO WS-EDIT-ERROR-MESSAGE
+              MOVE 'N'                  TO WS-EDIT-STATUS
+              EXIT PARAGRAPH
+           END-IF
+           .
+      *
+      * ** Uses the LE date-intrinsic service CEEDAYS to confirm
+      * ** ORDER-DATE/DELIVERY-DATE are real calendar dates, and that
+      * ** DELIVERY-DATE is not earlier than ORDER-DATE
+       200-EDIT-PO-DATES.
+           MOVE 8                       TO VSTRING-LENGTH OF PICSTR
+           MOVE 'YYYYMMDD'               TO VSTRING-TEXT OF PICSTR
+           MOVE 8                       TO VSTRING-LENGTH OF IN-DATE
+           MOVE ORDER-DATE(PO-IDX)      TO VSTRING-TEXT OF IN-DATE
+           CALL 'CEEDAYS' USING IN-DATE, PICSTR, LILIAN, FC
+           IF SEVERITY NOT = 0
+              MOVE ORDER-DATE(PO-IDX)   TO WS-EDIT-FIELD
+              MOVE ' ORDER-DATE IS not a valid date.'
+                                        TO WS-EDIT-ERROR-MESSAGE
+              MOVE 'N'                  TO WS-EDIT-STATUS
+              EXIT PARAGRAPH
+           END-IF
+           MOVE LILIAN                  TO WS-ORDER-LILIAN
+      *
+           MOVE 8                       TO VSTRING-LENGTH OF IN-DATE
+           MOVE DELIVERY-DATE(PO-IDX)   TO VSTRING-TEXT OF IN-DATE
+           CALL 'CEEDAYS' USING IN-DATE, PICSTR, LILIAN, FC
+           IF SEVERITY NOT = 0
+              MOVE DELIVERY-DATE(PO-IDX) TO WS-EDIT-FIELD
+              MOVE ' DELIVERY-DATE IS not a valid date.'
+                                        TO WS-EDIT-ERROR-MESSAGE
+              MOVE 'N'                  TO WS-EDIT-STATUS
+              EXIT PARAGRAPH
+           END-IF
+      *
+           IF LILIAN < WS-ORDER-LILIAN
+              MOVE DELIVERY-DATE(PO-IDX) TO WS-EDIT-FIELD
+              MOVE ' DELIVERY-DATE IS earlier than ORDER-DATE.'
+                                        TO WS-EDIT-ERROR-MESSAGE
+              MOVE 'N'                  TO WS-EDIT-STATUS
+              EXIT PARAGRAPH
+           END-IF
+           .
