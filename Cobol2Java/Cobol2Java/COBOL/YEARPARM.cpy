@@ -0,0 +1,6 @@
+      * ** Valid VEHICLE-YEAR window for FINPARTS edits - update this
+      * ** copybook as the fleet ages instead of hand-patching the
+      * ** VEHICLE-YEAR-OK 88-level in PARTSUPP every model year.
+       01  WS-VEHICLE-YEAR-RANGE.
+           05  WS-VEHICLE-YEAR-LOW      PIC 9(04) VALUE 1990.
+           05  WS-VEHICLE-YEAR-HIGH     PIC 9(04) VALUE 2035.
