@@ -0,0 +1,7 @@
+      * ** Valid WEEKS-LEAD-TIME window for importer-type suppliers in
+      * ** FINPARTS edits - update this copybook as import lanes change
+      * ** instead of hand-patching the literal bounds in the procedure
+      * ** division.
+       01  WS-IMPORTER-LEAD-RANGE.
+           05  WS-IMPORTER-LEAD-LOW      PIC 9(02) VALUE 01.
+           05  WS-IMPORTER-LEAD-HIGH     PIC 9(02) VALUE 12.
