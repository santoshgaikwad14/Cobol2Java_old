@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOOKUP01.
+      *============================
+      * ** Ad hoc extract utility - takes a PART-NUMBER or a
+      * ** SUPPLIER-CODE as a run parameter and DISPLAYs just that
+      * ** record's PARTS/SUPPLIERS/SUPP-ADDRESS/PURCHASE-ORDER
+      * ** detail, without running the full FINAL01 batch.
+      *============================
+       ENVIRONMENT DIVISION.
+      *============================
+       INPUT-OUTPUT SECTION.
+      *----------------------------
+       FILE-CONTROL.
+      *---------------------------
+           SELECT PARTSUPP    ASSIGN TO PARTSUPP
+             ORGANIZATION     IS  SEQUENTIAL
+             ACCESS MODE      IS  SEQUENTIAL
+             FILE STATUS      IS  WS-PARTSUPP-STATUS
+             .
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTSUPP
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 473 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PART-SUPP-ADDR-PO.
+       01  PARTSUPP-REC                 PIC X(473).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05 WS-PARTSUPP-STATUS        PIC X(02) VALUE '00'.
+             88 WS-PARTSUPP-STATUS-OK   VALUE '00'.
+      *
+       01  FLAGS.
+           05 WS-EOF                    PIC X VALUE SPACES.
+              88 EOF-FOUND              VALUE 'Y'.
+           05 WS-FOUND                  PIC X VALUE 'N'.
+              88 KEY-FOUND              VALUE 'Y'.
+      *
+       01  WS-SEARCH-KEY                PIC X(23) VALUE SPACES.
+       01  WS-LOOKUP-BOUND-LEN          PIC S9(04) COMP.
+      *
+       COPY PARTSUPP.
+
+       LINKAGE SECTION.
+      * ** Run parameter - a PART-NUMBER or SUPPLIER-CODE to extract
+       01  WS-LOOKUP-PARM.
+           05  WS-LOOKUP-PARM-LEN       PIC S9(04) COMP.
+           05  WS-LOOKUP-PARM-VALUE     PIC X(23) VALUE SPACES.
+
+       PROCEDURE DIVISION USING WS-LOOKUP-PARM.
+           IF WS-LOOKUP-PARM-LEN = 0
+              DISPLAY ' LOOKUP01 requires a PART-NUMBER or '
+                 'SUPPLIER-CODE PARM'
+           ELSE
+      * ** Only the first WS-LOOKUP-PARM-LEN bytes of the passed PARM
+      * ** text are guaranteed meaningful - clear the key first so a
+      * ** short PARM (e.g. a 10-byte SUPPLIER-CODE) doesn't pick up
+      * ** unspecified trailing bytes and fail to match
+              MOVE SPACES               TO WS-SEARCH-KEY
+              IF WS-LOOKUP-PARM-LEN > 23
+                 MOVE 23                TO WS-LOOKUP-BOUND-LEN
+              ELSE
+                 MOVE WS-LOOKUP-PARM-LEN TO WS-LOOKUP-BOUND-LEN
+              END-IF
+              MOVE WS-LOOKUP-PARM-VALUE(1:WS-LOOKUP-BOUND-LEN)
+                            TO WS-SEARCH-KEY(1:WS-LOOKUP-BOUND-LEN)
+              PERFORM 000-HOUSEKEEPING
+              PERFORM UNTIL EOF-FOUND
+                 PERFORM 100-CHECK-RECORD
+                 PERFORM 200-READ-NEXT
+              END-PERFORM
+              IF NOT KEY-FOUND
+                 DISPLAY ' No PARTSUPP record found for: '
+                    WS-SEARCH-KEY
+              END-IF
+              CLOSE PARTSUPP
+           END-IF
+           GOBACK
+           .
+      *
+       000-HOUSEKEEPING.
+           OPEN INPUT PARTSUPP
+           IF NOT WS-PARTSUPP-STATUS-OK
+              DISPLAY ' Error opening file PARTSUPP, Status: '
+                         WS-PARTSUPP-STATUS
+           END-IF
+           PERFORM 200-READ-NEXT
+           .
+      *
+      * ** Matches on PART-NUMBER or SUPPLIER-CODE and prints detail
+       100-CHECK-RECORD.
+           IF NOT EOF-FOUND
+              IF PART-NUMBER = WS-SEARCH-KEY
+                 OR SUPPLIER-CODE = WS-SEARCH-KEY
+                 MOVE 'Y'               TO WS-FOUND
+                 PERFORM 300-DISPLAY-DETAIL
+              END-IF
+           END-IF
+           .
+      *
+       200-READ-NEXT.
+           READ PARTSUPP INTO PART-SUPP-ADDR-PO
+             AT END
+                 MOVE 'Y'       TO WS-EOF
+           END-READ
+           .
+      *
+       300-DISPLAY-DETAIL.
+           DISPLAY '================================================'
+           DISPLAY ' PARTS'
+           DISPLAY ' PART-NUMBER      : ' PART-NUMBER
+           DISPLAY ' PART-NAME        : ' PART-NAME
+           DISPLAY ' SPEC-NUMBER      : ' SPEC-NUMBER
+           DISPLAY ' GOVT-COMML-CODE  : ' GOVT-COMML-CODE
+           DISPLAY ' BLUEPRINT-NUMBER : ' BLUEPRINT-NUMBER
+           DISPLAY ' UNIT-OF-MEASURE  : ' UNIT-OF-MEASURE
+           DISPLAY ' WEEKS-LEAD-TIME  : ' WEEKS-LEAD-TIME
+           DISPLAY ' VEHICLE-MAKE     : ' VEHICLE-MAKE
+           DISPLAY ' VEHICLE-MODEL    : ' VEHICLE-MODEL
+           DISPLAY ' VEHICLE-YEAR     : ' VEHICLE-YEAR
+           DISPLAY ' SUPPLIERS'
+           DISPLAY ' SUPPLIER-CODE    : ' SUPPLIER-CODE
+           DISPLAY ' SUPPLIER-TYPE    : ' SUPPLIER-TYPE
+           DISPLAY ' SUPPLIER-NAME    : ' SUPPLIER-NAME
+           DISPLAY ' SUPPLIER-PERF    : ' SUPPLIER-PERF
+           DISPLAY ' SUPPLIER-RATING  : ' SUPPLIER-RATING
+           DISPLAY ' SUPPLIER-STATUS  : ' SUPPLIER-STATUS
+           DISPLAY ' SUPPLIER-ACT-DATE: ' SUPPLIER-ACT-DATE
+           PERFORM VARYING ADDR-IDX FROM 1 BY 1 UNTIL ADDR-IDX > 3
+              DISPLAY ' SUPP-ADDRESS(' ADDR-IDX ')'
+              DISPLAY '   ADDRESS-TYPE   : ' ADDRESS-TYPE(ADDR-IDX)
+              DISPLAY '   ADDRESS-1      : ' ADDRESS-1(ADDR-IDX)
+              DISPLAY '   CITY           : ' CITY(ADDR-IDX)
+              DISPLAY '   ADDR-STATE     : ' ADDR-STATE(ADDR-IDX)
+              DISPLAY '   ZIP-CODE       : ' ZIP-CODE(ADDR-IDX)
+           END-PERFORM
+           PERFORM VARYING PO-IDX FROM 1 BY 1 UNTIL PO-IDX > 3
+              IF PO-NUMBER(PO-IDX) NOT = SPACES
+                 DISPLAY ' PURCHASE-ORDER(' PO-IDX ')'
+                 DISPLAY '   PO-NUMBER      : ' PO-NUMBER(PO-IDX)
+                 DISPLAY '   BUYER-CODE     : ' BUYER-CODE(PO-IDX)
+                 DISPLAY '   QUANTITY       : ' QUANTITY(PO-IDX)
+                 DISPLAY '   UNIT-PRICE     : ' UNIT-PRICE(PO-IDX)
+                 DISPLAY '   ORDER-DATE     : ' ORDER-DATE(PO-IDX)
+                 DISPLAY '   DELIVERY-DATE  : ' DELIVERY-DATE(PO-IDX)
+              END-IF
+           END-PERFORM
+           DISPLAY '================================================'
+           .
