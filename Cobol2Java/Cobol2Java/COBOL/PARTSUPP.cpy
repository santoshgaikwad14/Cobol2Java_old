@@ -4,8 +4,18 @@
                10  PART-NAME         PIC X(14) VALUE SPACES. *> 24-37
                10  SPEC-NUMBER       PIC X(07) VALUE SPACES. *> 38-44
                10  GOVT-COMML-CODE   PIC X(01) VALUE SPACES. *> 45-45
+                    88 GOVT-PART           VALUE 'G'.
+                    88 COMML-PART          VALUE 'C'.
+                    88 GOVT-AND-COMML-PART VALUE 'B'.
                10  BLUEPRINT-NUMBER  PIC X(10) VALUE SPACES. *> 46-55
                10  UNIT-OF-MEASURE   PIC X(03) VALUE SPACES. *> 56-58
+                    88 UOM-EACH           VALUE 'EA '.
+                    88 UOM-POUND          VALUE 'LB '.
+                    88 UOM-FOOT           VALUE 'FT '.
+                    88 UOM-GALLON         VALUE 'GAL'.
+                    88 UOM-BOX            VALUE 'BOX'.
+                    88 UOM-PAIR           VALUE 'PR '.
+                    88 UOM-SET            VALUE 'SET'.
                10  WEEKS-LEAD-TIME   PIC 9(03) VALUE ZERO.   *> 59-61
                     88 WEEKS-LEAD-TIME-OK VALUES 1 THRU 4.
                10  VEHICLE-MAKE      PIC X(03) VALUE SPACES. *> 62-64
@@ -19,7 +29,6 @@
                     88 BMW            VALUE 'BMW'.
                10  VEHICLE-MODEL     PIC X(10) VALUE SPACES. *> 65-74
                10  VEHICLE-YEAR      PIC X(04) VALUE '0000'. *> 75-78
-                    88 VEHICLE-YEAR-OK VALUES '1990' THRU '2019'.
                10  FILLER            PIC X(14) VALUE SPACES. *> 79-92
            05 SUPPLIERS.
                10  SUPPLIER-CODE     PIC X(10) VALUE SPACES. *> 93-102
