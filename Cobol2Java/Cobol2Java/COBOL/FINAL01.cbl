@@ -12,6 +12,26 @@
              ACCESS MODE      IS  SEQUENTIAL
              FILE STATUS      IS  WS-PARTSUPP-STATUS
              .
+           SELECT REJECTS     ASSIGN TO REJECTS
+             ORGANIZATION     IS  SEQUENTIAL
+             ACCESS MODE      IS  SEQUENTIAL
+             FILE STATUS      IS  WS-REJECTS-STATUS
+             .
+           SELECT GOODPARTS   ASSIGN TO GOODPARTS
+             ORGANIZATION     IS  SEQUENTIAL
+             ACCESS MODE      IS  SEQUENTIAL
+             FILE STATUS      IS  WS-GOODPARTS-STATUS
+             .
+           SELECT CHECKPT     ASSIGN TO CHECKPT
+             ORGANIZATION     IS  SEQUENTIAL
+             ACCESS MODE      IS  SEQUENTIAL
+             FILE STATUS      IS  WS-CHECKPT-STATUS
+             .
+           SELECT AUDITLOG    ASSIGN TO AUDITLOG
+             ORGANIZATION     IS  SEQUENTIAL
+             ACCESS MODE      IS  SEQUENTIAL
+             FILE STATUS      IS  WS-AUDITLOG-STATUS
+             .
        DATA DIVISION.
        FILE SECTION.
        FD  PARTSUPP
@@ -21,35 +41,186 @@
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS PART-SUPP-ADDR-PO.
        01  PARTSUPP-REC                 PIC X(473).
+      *
+      * ** Suspense file of records that failed FINPARTS/FINSUPPL
+       FD  REJECTS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 533 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REJECT-RECORD.
+       01  REJECT-RECORD.
+           05  RJ-PART-SUPP-IMAGE       PIC X(473).
+           05  RJ-EDIT-FIELD            PIC X(20).
+           05  RJ-EDIT-ERROR-MESSAGE    PIC X(40).
+      *
+      * ** Clean records that passed both FINPARTS and FINSUPPL,
+      * ** ready for the inventory system to load directly
+       FD  GOODPARTS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 473 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS GOODPARTS-REC.
+       01  GOODPARTS-REC                PIC X(473).
+      *
+      * ** Small checkpoint file so a mid-run abend doesn't cost a
+      * ** full re-run of the whole batch window - carries the control
+      * ** total counters forward too, so a restarted run's totals
+      * ** still reconcile against RECORDS READ at the end
+       FD  CHECKPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 49 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHECKPT-RECORD.
+       01  CHECKPT-RECORD.
+           05  CKPT-RECORDS-READ        PIC 9(07).
+           05  CKPT-PASSED-COUNT        PIC 9(07).
+           05  CKPT-PARTS-FAILED-COUNT  PIC 9(07).
+           05  CKPT-SUPPL-FAILED-COUNT  PIC 9(07).
+           05  CKPT-ORDER-FAILED-COUNT  PIC 9(07).
+           05  CKPT-DUPLICATE-COUNT     PIC 9(07).
+           05  CKPT-SCOPE-OK-COUNT      PIC 9(07).
+      *
+      * ** One line per record of queryable edit-decision history,
+      * ** for auditors instead of ephemeral job-log sysout
+       FD  AUDITLOG
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 94 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS AUDIT-RECORD.
+       01  AUDIT-RECORD.
+           05  AL-RECORD-NUMBER          PIC 9(07).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  AL-PART-NUMBER            PIC X(23).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  AL-SUPPLIER-CODE          PIC X(10).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  AL-EDIT-OUTCOME           PIC X(10).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  AL-EDIT-ERROR-MESSAGE     PIC X(40).
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05 WS-PARTSUPP-STATUS        PIC X(02) VALUE '00'.
              88 WS-PARTSUPP-STATUS-OK   VALUE '00'.
+           05 WS-REJECTS-STATUS         PIC X(02) VALUE '00'.
+             88 WS-REJECTS-STATUS-OK    VALUE '00'.
+           05 WS-GOODPARTS-STATUS       PIC X(02) VALUE '00'.
+             88 WS-GOODPARTS-STATUS-OK  VALUE '00'.
+           05 WS-CHECKPT-STATUS         PIC X(02) VALUE '00'.
+             88 WS-CHECKPT-STATUS-OK    VALUE '00'.
+           05 WS-AUDITLOG-STATUS        PIC X(02) VALUE '00'.
+             88 WS-AUDITLOG-STATUS-OK   VALUE '00'.
+      *
+       01  WS-AUDIT-OUTCOME              PIC X(10) VALUE SPACES.
+      *
+       01  WS-RESTART.
+           05 WS-RESTART-COUNT          PIC 9(07) VALUE ZERO.
+           05 WS-CHECKPOINT-INTERVAL    PIC 9(03) VALUE 100.
+           05 WS-CKPT-QUOTIENT          PIC 9(07) COMP.
+           05 WS-CKPT-REMAINDER         PIC 9(03) COMP.
       *
        01  FLAGS.
            05 WS-EOF                    PIC X VALUE SPACES.
               88 EOF-FOUND              VALUE 'Y'.
+           05 WS-DUP-FOUND               PIC X VALUE 'N'.
+              88 DUPLICATE-KEY-FOUND     VALUE 'Y'.
       *
        01  COUNTERS.
-           05 WS-PARTSUPP-READ          PIC 9(03) VALUE ZEROS.
+           05 WS-PARTSUPP-READ          PIC 9(07) VALUE ZEROS.
+           05 WS-PASSED-COUNT           PIC 9(07) VALUE ZEROS.
+           05 WS-PARTS-FAILED-COUNT     PIC 9(07) VALUE ZEROS.
+           05 WS-SUPPL-FAILED-COUNT     PIC 9(07) VALUE ZEROS.
+           05 WS-ORDER-FAILED-COUNT     PIC 9(07) VALUE ZEROS.
+           05 WS-DUPLICATE-COUNT        PIC 9(07) VALUE ZEROS.
+           05 WS-SCOPE-OK-COUNT         PIC 9(07) VALUE ZEROS.
+      *
+      * ** Duplicate-key detection tables for the current run
+       01  WS-DUP-TABLES.
+           05 WS-DUP-PART-COUNT          PIC 9(04) COMP VALUE ZERO.
+           05 WS-DUP-PART-TABLE.
+              10 WS-DUP-PART-ENTRY       PIC X(23)
+                                          OCCURS 9999 TIMES
+                                          INDEXED BY WS-DUP-PART-IDX.
+           05 WS-DUP-SUPP-COUNT          PIC 9(04) COMP VALUE ZERO.
+           05 WS-DUP-SUPP-TABLE.
+              10 WS-DUP-SUPP-ENTRY       PIC X(10)
+                                          OCCURS 9999 TIMES
+                                          INDEXED BY WS-DUP-SUPP-IDX.
+           05 WS-DUP-PART-TABLE-FULL     PIC X(01) VALUE 'N'.
+              88 DUP-PART-TABLE-FULL     VALUE 'Y'.
+           05 WS-DUP-SUPP-TABLE-FULL     PIC X(01) VALUE 'N'.
+              88 DUP-SUPP-TABLE-FULL     VALUE 'Y'.
+           05 WS-DUP-PART-FOUND          PIC X(01) VALUE 'N'.
+              88 DUP-PART-KEY-FOUND      VALUE 'Y'.
+           05 WS-DUP-SUPP-FOUND          PIC X(01) VALUE 'N'.
+              88 DUP-SUPP-KEY-FOUND      VALUE 'Y'.
       *
        01  WS-SUBROUTINE-NAMES.
            05 WS-FINPARTS               PIC X(12) VALUE 'FINPARTS'.
            05 WS-FINSUPPL               PIC X(12) VALUE 'FINSUPPL'.
+           05 WS-FINORDER               PIC X(12) VALUE 'FINORDER'.
+      *
+      * ** Working-storage copy of the run-scope PARM - only the first
+      * ** WS-RUN-PARM-LEN bytes of the linkage text are guaranteed
+      * ** meaningful, so this is cleared before the 88-levels below
+      * ** are trusted
+       01  WS-RUN-SCOPE.
+           05 WS-RUN-SCOPE-VALUE        PIC X(08) VALUE SPACES.
+              88 RUN-PARTS-ONLY         VALUE 'PARTS'.
+              88 RUN-SUPPL-ONLY         VALUE 'SUPPL'.
+              88 RUN-BOTH-EDITS         VALUE 'BOTH', SPACES.
+       01  WS-RUN-SCOPE-LEN             PIC S9(04) COMP.
 
       * ** Data referenced by subroutines (LINKAGE SECTION)
        COPY PARTSUPP.
        COPY EDITRESLT.
       *
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+      * ** Run parameter - scopes the run to just FINPARTS, just
+      * ** FINSUPPL, or both (the default when no PARM is supplied)
+       01  WS-RUN-PARM.
+           05  WS-RUN-PARM-LEN          PIC S9(04) COMP.
+           05  WS-RUN-PARM-VALUE        PIC X(08) VALUE SPACES.
+      *
+       PROCEDURE DIVISION USING WS-RUN-PARM.
+      * ** Only the first WS-RUN-PARM-LEN bytes of the passed PARM
+      * ** text are guaranteed meaningful - clear the working copy
+      * ** first so a short PARM (e.g. 'BOTH') doesn't pick up
+      * ** unspecified trailing bytes and fail every 88-level test
+           MOVE SPACES                  TO WS-RUN-SCOPE-VALUE
+           IF WS-RUN-PARM-LEN > 0
+              IF WS-RUN-PARM-LEN > 8
+                 MOVE 8                 TO WS-RUN-SCOPE-LEN
+              ELSE
+                 MOVE WS-RUN-PARM-LEN   TO WS-RUN-SCOPE-LEN
+              END-IF
+              MOVE WS-RUN-PARM-VALUE(1:WS-RUN-SCOPE-LEN)
+                        TO WS-RUN-SCOPE-VALUE(1:WS-RUN-SCOPE-LEN)
+           END-IF
+           DISPLAY ' FINAL01 run scope parameter: ' WS-RUN-SCOPE-VALUE
            PERFORM 000-HOUSEKEEPING
+           PERFORM 200-READ-NEXT
            PERFORM UNTIL EOF-FOUND
-              PERFORM 100-EDITS
+              IF WS-RESTART-COUNT > 0
+                 AND WS-PARTSUPP-READ <= WS-RESTART-COUNT
+                 PERFORM 155-REBUILD-DUP-TABLES
+              ELSE
+                 PERFORM 100-EDITS
+              END-IF
+              PERFORM 960-CHECKPOINT-IF-DUE
               PERFORM 200-READ-NEXT
            END-PERFORM
+           PERFORM 985-CLEAR-CHECKPOINT
+           PERFORM 990-CONTROL-TOTALS
       *
            CLOSE PARTSUPP
+                 REJECTS
+                 GOODPARTS
+                 AUDITLOG
            GOBACK
            .
       *
@@ -59,30 +230,260 @@
               DISPLAY ' Error opening file PARTSUPP, Status: '
                          WS-PARTSUPP-STATUS
            END-IF
+      * ** Find out first whether this is a checkpoint restart - if it
+      * ** is, REJECTS/GOODPARTS/AUDITLOG must be extended, not
+      * ** re-created, or the prior (abended) run's history for the
+      * ** records we are about to skip is lost
+           PERFORM 970-READ-CHECKPOINT
+           IF WS-RESTART-COUNT > 0
+              OPEN EXTEND REJECTS
+           ELSE
+              OPEN OUTPUT REJECTS
+           END-IF
+           IF NOT WS-REJECTS-STATUS-OK
+              DISPLAY ' Error opening file REJECTS, Status: '
+                         WS-REJECTS-STATUS
+           END-IF
+           IF WS-RESTART-COUNT > 0
+              OPEN EXTEND GOODPARTS
+           ELSE
+              OPEN OUTPUT GOODPARTS
+           END-IF
+           IF NOT WS-GOODPARTS-STATUS-OK
+              DISPLAY ' Error opening file GOODPARTS, Status: '
+                         WS-GOODPARTS-STATUS
+           END-IF
+           IF WS-RESTART-COUNT > 0
+              OPEN EXTEND AUDITLOG
+           ELSE
+              OPEN OUTPUT AUDITLOG
+           END-IF
+           IF NOT WS-AUDITLOG-STATUS-OK
+              DISPLAY ' Error opening file AUDITLOG, Status: '
+                         WS-AUDITLOG-STATUS
+           END-IF
            .
       *
        100-EDITS.
-           MOVE 'Y'                TO WS-EDIT-STATUS
-           MOVE SPACES             to WS-EDIT-FIELD
-           CALL WS-FINPARTS USING PART-SUPP-ADDR-PO, WS-EDIT-RESULTS
-           IF NOT WS-PASS-EDIT-OK
-             DISPLAY ' - Parts Edit: FAILED '
-                ', Error: ' WS-EDIT-ERROR-MESSAGE
-             DISPLAY ' ** Invalid Value: ' WS-EDIT-FIELD
-             EXIT PARAGRAPH   *> No more validations - no more calls
-           ELSE
-             DISPLAY ' - Parts Edit: PASSED'
+           PERFORM 150-CHECK-DUPLICATES
+           IF DUPLICATE-KEY-FOUND
+              DISPLAY ' - Duplicate Key: REJECTED '
+                 PART-NUMBER ' / ' SUPPLIER-CODE
+              EXIT PARAGRAPH
+           END-IF
+      *
+           IF NOT RUN-SUPPL-ONLY
+             MOVE 'Y'                TO WS-EDIT-STATUS
+             MOVE SPACES             to WS-EDIT-FIELD
+             CALL WS-FINPARTS USING PART-SUPP-ADDR-PO, WS-EDIT-RESULTS
+             IF NOT WS-PASS-EDIT-OK
+               DISPLAY ' - Parts Edit: FAILED '
+                  ', Error: ' WS-EDIT-ERROR-MESSAGE
+               DISPLAY ' ** Invalid Value: ' WS-EDIT-FIELD
+               ADD 1                  TO WS-PARTS-FAILED-COUNT
+               MOVE 'PARTS'           TO WS-AUDIT-OUTCOME
+               PERFORM 995-WRITE-AUDIT-LOG
+               PERFORM 900-WRITE-REJECT
+               EXIT PARAGRAPH   *> No more validations - no more calls
+             ELSE
+               DISPLAY ' - Parts Edit: PASSED'
+             END-IF
+           END-IF
+      *
+           IF NOT RUN-PARTS-ONLY
+             MOVE 'Y'                TO WS-EDIT-STATUS
+             CALL WS-FINSUPPL USING PART-SUPP-ADDR-PO, WS-EDIT-RESULTS
+             IF NOT WS-PASS-EDIT-OK
+               DISPLAY ' - Supplies Edit: FAILED '
+                  ', Error: ' WS-EDIT-ERROR-MESSAGE
+               DISPLAY ' ** Invalid Value: ' WS-EDIT-FIELD
+               ADD 1                  TO WS-SUPPL-FAILED-COUNT
+               MOVE 'SUPPLIERS'       TO WS-AUDIT-OUTCOME
+               PERFORM 995-WRITE-AUDIT-LOG
+               PERFORM 900-WRITE-REJECT
+               EXIT PARAGRAPH   *> No more validations - no more calls
+             ELSE
+               DISPLAY ' - Supplies Edit: PASSED'
+             END-IF
            END-IF
       *
-           MOVE 'Y'                TO WS-EDIT-STATUS
-           CALL WS-FINSUPPL USING PART-SUPP-ADDR-PO, WS-EDIT-RESULTS
-           IF NOT WS-PASS-EDIT-OK
-             DISPLAY ' - Supplies Edit: FAILED '
-                ', Error: ' WS-EDIT-ERROR-MESSAGE
-             DISPLAY ' ** Invalid Value: ' WS-EDIT-FIELD
-             EXIT PARAGRAPH   *> No more validations - no more calls
+           IF RUN-BOTH-EDITS
+             MOVE 'Y'                TO WS-EDIT-STATUS
+             CALL WS-FINORDER USING PART-SUPP-ADDR-PO, WS-EDIT-RESULTS
+             IF NOT WS-PASS-EDIT-OK
+               DISPLAY ' - Order Edit: FAILED '
+                  ', Error: ' WS-EDIT-ERROR-MESSAGE
+               DISPLAY ' ** Invalid Value: ' WS-EDIT-FIELD
+               ADD 1                  TO WS-ORDER-FAILED-COUNT
+               MOVE 'ORDER'           TO WS-AUDIT-OUTCOME
+               PERFORM 995-WRITE-AUDIT-LOG
+               PERFORM 900-WRITE-REJECT
+               EXIT PARAGRAPH   *> No more validations - no more calls
+             ELSE
+               DISPLAY ' - Order Edit: PASSED'
+             END-IF
+           END-IF
+      *
+      * ** GOODPARTS is the fully-validated feed - a PARTS-only or
+      * ** SUPPL-only rerun has only run one edit, so it is logged but
+      * ** must not be mistaken for a complete pass
+           IF RUN-BOTH-EDITS
+              ADD 1                    TO WS-PASSED-COUNT
+              MOVE 'PASS'              TO WS-AUDIT-OUTCOME
+              MOVE SPACES              TO WS-EDIT-ERROR-MESSAGE
+              PERFORM 995-WRITE-AUDIT-LOG
+              PERFORM 950-WRITE-GOODPARTS
            ELSE
-             DISPLAY ' - Supplies Edit: PASSED'
+              ADD 1                    TO WS-SCOPE-OK-COUNT
+              MOVE 'SCOPE-OK'          TO WS-AUDIT-OUTCOME
+              MOVE SPACES              TO WS-EDIT-ERROR-MESSAGE
+              PERFORM 995-WRITE-AUDIT-LOG
+           END-IF
+           .
+      *
+      * ** Flags a repeated PART-NUMBER or SUPPLIER-CODE seen earlier
+      * ** in this run, then remembers the current keys for next time.
+      * ** PART-NUMBER and SUPPLIER-CODE are checked/inserted into
+      * ** their own tables independently, so a duplicate hit on one
+      * ** key does not stop the other (still-unique) key from being
+      * ** recorded. A blank key is never compared or inserted, since
+      * ** PART-NUMBER-IS-REQUIRED/SUPPLIER-CODE-IS-REQUIRED (raised by
+      * ** FINPARTS/FINSUPPL) is the real edit failure for a blank key,
+      * ** not a false duplicate against every other blank record.
+       150-CHECK-DUPLICATES.
+           MOVE 'N'                TO WS-DUP-FOUND
+           MOVE 'N'                TO WS-DUP-PART-FOUND
+           MOVE 'N'                TO WS-DUP-SUPP-FOUND
+           IF PART-NUMBER NOT = SPACES
+              PERFORM VARYING WS-DUP-PART-IDX FROM 1 BY 1
+                      UNTIL WS-DUP-PART-IDX > WS-DUP-PART-COUNT
+                 IF WS-DUP-PART-ENTRY(WS-DUP-PART-IDX) = PART-NUMBER
+                    MOVE 'Y'          TO WS-DUP-FOUND
+                    MOVE 'Y'          TO WS-DUP-PART-FOUND
+                    MOVE ' DUPLICATE PART-NUMBER'
+                                      TO WS-EDIT-ERROR-MESSAGE
+                    MOVE PART-NUMBER  TO WS-EDIT-FIELD
+                 END-IF
+              END-PERFORM
+              IF NOT DUP-PART-KEY-FOUND
+                 IF WS-DUP-PART-COUNT < 9999
+                    ADD 1             TO WS-DUP-PART-COUNT
+                    MOVE PART-NUMBER
+                              TO WS-DUP-PART-ENTRY(WS-DUP-PART-COUNT)
+                 ELSE
+                    IF NOT DUP-PART-TABLE-FULL
+                       MOVE 'Y'    TO WS-DUP-PART-TABLE-FULL
+                       DISPLAY ' ** WARNING: WS-DUP-PART-TABLE is '
+                          'full - duplicate PART-NUMBER detection '
+                          'has stopped'
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           IF SUPPLIER-CODE NOT = SPACES
+              PERFORM VARYING WS-DUP-SUPP-IDX FROM 1 BY 1
+                      UNTIL WS-DUP-SUPP-IDX > WS-DUP-SUPP-COUNT
+                 IF WS-DUP-SUPP-ENTRY(WS-DUP-SUPP-IDX) = SUPPLIER-CODE
+                    MOVE 'Y'          TO WS-DUP-FOUND
+                    MOVE 'Y'          TO WS-DUP-SUPP-FOUND
+                    MOVE ' DUPLICATE SUPPLIER-CODE'
+                                      TO WS-EDIT-ERROR-MESSAGE
+                    MOVE SUPPLIER-CODE
+                                      TO WS-EDIT-FIELD
+                 END-IF
+              END-PERFORM
+              IF NOT DUP-SUPP-KEY-FOUND
+                 IF WS-DUP-SUPP-COUNT < 9999
+                    ADD 1             TO WS-DUP-SUPP-COUNT
+                    MOVE SUPPLIER-CODE
+                              TO WS-DUP-SUPP-ENTRY(WS-DUP-SUPP-COUNT)
+                 ELSE
+                    IF NOT DUP-SUPP-TABLE-FULL
+                       MOVE 'Y'    TO WS-DUP-SUPP-TABLE-FULL
+                       DISPLAY ' ** WARNING: WS-DUP-SUPP-TABLE is '
+                          'full - duplicate SUPPLIER-CODE detection '
+                          'has stopped'
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           IF DUPLICATE-KEY-FOUND
+              ADD 1                     TO WS-DUPLICATE-COUNT
+              MOVE 'DUPLICATE'          TO WS-AUDIT-OUTCOME
+              PERFORM 995-WRITE-AUDIT-LOG
+              PERFORM 900-WRITE-REJECT
+           END-IF
+           .
+      *
+      * ** On a checkpoint restart, records at/under the checkpoint are
+      * ** skipped rather than re-edited, but the duplicate-key tables
+      * ** still need their PART-NUMBER/SUPPLIER-CODE so a duplicate
+      * ** spanning the checkpoint boundary is still caught
+       155-REBUILD-DUP-TABLES.
+           IF PART-NUMBER NOT = SPACES
+              IF WS-DUP-PART-COUNT < 9999
+                 ADD 1             TO WS-DUP-PART-COUNT
+                 MOVE PART-NUMBER
+                           TO WS-DUP-PART-ENTRY(WS-DUP-PART-COUNT)
+              ELSE
+                 IF NOT DUP-PART-TABLE-FULL
+                    MOVE 'Y'       TO WS-DUP-PART-TABLE-FULL
+                    DISPLAY ' ** WARNING: WS-DUP-PART-TABLE is full - '
+                       'duplicate PART-NUMBER detection has stopped'
+                 END-IF
+              END-IF
+           END-IF
+           IF SUPPLIER-CODE NOT = SPACES
+              IF WS-DUP-SUPP-COUNT < 9999
+                 ADD 1             TO WS-DUP-SUPP-COUNT
+                 MOVE SUPPLIER-CODE
+                           TO WS-DUP-SUPP-ENTRY(WS-DUP-SUPP-COUNT)
+              ELSE
+                 IF NOT DUP-SUPP-TABLE-FULL
+                    MOVE 'Y'       TO WS-DUP-SUPP-TABLE-FULL
+                    DISPLAY ' ** WARNING: WS-DUP-SUPP-TABLE is full - '
+                       'duplicate SUPPLIER-CODE detection has stopped'
+                 END-IF
+              END-IF
+           END-IF
+           .
+      *
+      * ** Writes the record image plus the edit error to REJECTS
+      * ** so data-entry has something concrete to fix/resubmit
+       900-WRITE-REJECT.
+           MOVE PART-SUPP-ADDR-PO   TO RJ-PART-SUPP-IMAGE
+           MOVE WS-EDIT-FIELD       TO RJ-EDIT-FIELD
+           MOVE WS-EDIT-ERROR-MESSAGE
+                                    TO RJ-EDIT-ERROR-MESSAGE
+           WRITE REJECT-RECORD
+           IF NOT WS-REJECTS-STATUS-OK
+              DISPLAY ' Error writing file REJECTS, Status: '
+                         WS-REJECTS-STATUS
+           END-IF
+           .
+      *
+      * ** Writes one AUDITLOG line for every edit decision made
+      * ** against a record - PARTS/SUPPLIERS/ORDER/DUPLICATE/PASS
+       995-WRITE-AUDIT-LOG.
+           MOVE WS-PARTSUPP-READ        TO AL-RECORD-NUMBER
+           MOVE PART-NUMBER             TO AL-PART-NUMBER
+           MOVE SUPPLIER-CODE           TO AL-SUPPLIER-CODE
+           MOVE WS-AUDIT-OUTCOME        TO AL-EDIT-OUTCOME
+           MOVE WS-EDIT-ERROR-MESSAGE   TO AL-EDIT-ERROR-MESSAGE
+           WRITE AUDIT-RECORD
+           IF NOT WS-AUDITLOG-STATUS-OK
+              DISPLAY ' Error writing file AUDITLOG, Status: '
+                         WS-AUDITLOG-STATUS
+           END-IF
+           .
+      *
+      * ** Writes a record that cleared both edits to GOODPARTS
+       950-WRITE-GOODPARTS.
+           MOVE PART-SUPP-ADDR-PO   TO GOODPARTS-REC
+           WRITE GOODPARTS-REC
+           IF NOT WS-GOODPARTS-STATUS-OK
+              DISPLAY ' Error writing file GOODPARTS, Status: '
+                         WS-GOODPARTS-STATUS
            END-IF
            .
       *
@@ -94,3 +495,91 @@
                  ADD +1         TO WS-PARTSUPP-READ
            END-READ
            .
+      *
+      * ** On startup, picks up a prior run's checkpoint (if any) so
+      * ** an abended run can resume past what was already processed
+       970-READ-CHECKPOINT.
+           MOVE ZERO                    TO WS-RESTART-COUNT
+           OPEN INPUT CHECKPT
+           IF WS-CHECKPT-STATUS-OK
+              READ CHECKPT
+                AT END
+                    CONTINUE
+                NOT AT END
+                    MOVE CKPT-RECORDS-READ  TO WS-RESTART-COUNT
+                    MOVE CKPT-PASSED-COUNT  TO WS-PASSED-COUNT
+                    MOVE CKPT-PARTS-FAILED-COUNT
+                                            TO WS-PARTS-FAILED-COUNT
+                    MOVE CKPT-SUPPL-FAILED-COUNT
+                                            TO WS-SUPPL-FAILED-COUNT
+                    MOVE CKPT-ORDER-FAILED-COUNT
+                                            TO WS-ORDER-FAILED-COUNT
+                    MOVE CKPT-DUPLICATE-COUNT
+                                            TO WS-DUPLICATE-COUNT
+                    MOVE CKPT-SCOPE-OK-COUNT
+                                            TO WS-SCOPE-OK-COUNT
+              END-READ
+              CLOSE CHECKPT
+              IF WS-RESTART-COUNT > 0
+                 DISPLAY ' Resuming past checkpoint record: '
+                            WS-RESTART-COUNT
+              END-IF
+           END-IF
+           .
+      *
+      * ** Rewrites the checkpoint file every WS-CHECKPOINT-INTERVAL
+      * ** records so a mid-run abend loses only that window of work
+       960-CHECKPOINT-IF-DUE.
+           DIVIDE WS-PARTSUPP-READ BY WS-CHECKPOINT-INTERVAL
+              GIVING WS-CKPT-QUOTIENT
+              REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = 0
+              PERFORM 980-WRITE-CHECKPOINT
+           END-IF
+           .
+      *
+       980-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPT
+           IF NOT WS-CHECKPT-STATUS-OK
+              DISPLAY ' Error opening file CHECKPT, Status: '
+                         WS-CHECKPT-STATUS
+           ELSE
+              MOVE WS-PARTSUPP-READ       TO CKPT-RECORDS-READ
+              MOVE WS-PASSED-COUNT        TO CKPT-PASSED-COUNT
+              MOVE WS-PARTS-FAILED-COUNT  TO CKPT-PARTS-FAILED-COUNT
+              MOVE WS-SUPPL-FAILED-COUNT  TO CKPT-SUPPL-FAILED-COUNT
+              MOVE WS-ORDER-FAILED-COUNT  TO CKPT-ORDER-FAILED-COUNT
+              MOVE WS-DUPLICATE-COUNT     TO CKPT-DUPLICATE-COUNT
+              MOVE WS-SCOPE-OK-COUNT      TO CKPT-SCOPE-OK-COUNT
+              WRITE CHECKPT-RECORD
+              CLOSE CHECKPT
+           END-IF
+           .
+      *
+      * ** A clean end-of-file means the run finished normally - reset
+      * ** the checkpoint file so the *next* invocation starts fresh
+      * ** instead of mistaking this run's history for a restart
+       985-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPT
+           IF NOT WS-CHECKPT-STATUS-OK
+              DISPLAY ' Error opening file CHECKPT, Status: '
+                         WS-CHECKPT-STATUS
+           ELSE
+              CLOSE CHECKPT
+           END-IF
+           .
+      *
+      * ** Summary counts so operations can tell at a glance whether
+      * ** a run is healthy, without scrolling every DISPLAY line
+       990-CONTROL-TOTALS.
+           DISPLAY '================================================'
+           DISPLAY ' FINAL01 CONTROL TOTALS'
+           DISPLAY ' RECORDS READ           : ' WS-PARTSUPP-READ
+           DISPLAY ' RECORDS PASSED         : ' WS-PASSED-COUNT
+           DISPLAY ' FAILED - PARTS EDIT    : ' WS-PARTS-FAILED-COUNT
+           DISPLAY ' FAILED - SUPPLIER EDIT : ' WS-SUPPL-FAILED-COUNT
+           DISPLAY ' FAILED - ORDER EDIT    : ' WS-ORDER-FAILED-COUNT
+           DISPLAY ' REJECTED - DUPLICATES  : ' WS-DUPLICATE-COUNT
+           DISPLAY ' PASSED - SCOPE-OK      : ' WS-SCOPE-OK-COUNT
+           DISPLAY '================================================'
+           .
