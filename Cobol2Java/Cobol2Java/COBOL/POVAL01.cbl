@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POVAL01.
+      *============================
+      * ** Extended-price roll-up report - reads PARTSUPP, computes
+      * ** QUANTITY * UNIT-PRICE for each occupied PO-IDX slot in the
+      * ** PURCHASE-ORDER group, and totals the committed dollar
+      * ** amount by SUPPLIER-CODE.
+      *============================
+       ENVIRONMENT DIVISION.
+      *============================
+       INPUT-OUTPUT SECTION.
+      *----------------------------
+       FILE-CONTROL.
+      *---------------------------
+           SELECT PARTSUPP    ASSIGN TO PARTSUPP
+             ORGANIZATION     IS  SEQUENTIAL
+             ACCESS MODE      IS  SEQUENTIAL
+             FILE STATUS      IS  WS-PARTSUPP-STATUS
+             .
+           SELECT PO-SORT-WORK ASSIGN TO SRTWK02.
+           SELECT POVALRPT    ASSIGN TO POVALRPT
+             ORGANIZATION     IS  SEQUENTIAL
+             ACCESS MODE      IS  SEQUENTIAL
+             FILE STATUS      IS  WS-POVALRPT-STATUS
+             .
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTSUPP
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 473 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PART-SUPP-ADDR-PO.
+       01  PARTSUPP-REC                 PIC X(473).
+      *
+       SD  PO-SORT-WORK
+           RECORD CONTAINS 34 CHARACTERS
+           DATA RECORD IS PO-SORT-REC.
+       01  PO-SORT-REC.
+           05  PS-SUPPLIER-CODE         PIC X(10).
+           05  PS-SUPPLIER-NAME         PIC X(15).
+           05  PS-EXTENDED-AMOUNT       PIC S9(9)V99.
+      *
+       FD  POVALRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REPORT-LINE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05 WS-PARTSUPP-STATUS        PIC X(02) VALUE '00'.
+             88 WS-PARTSUPP-STATUS-OK   VALUE '00'.
+           05 WS-POVALRPT-STATUS        PIC X(02) VALUE '00'.
+             88 WS-POVALRPT-STATUS-OK   VALUE '00'.
+      *
+       01  FLAGS.
+           05 WS-EOF                    PIC X VALUE SPACES.
+              88 EOF-FOUND              VALUE 'Y'.
+           05 WS-SORT-EOF                PIC X VALUE SPACES.
+              88 SORT-EOF-FOUND          VALUE 'Y'.
+           05 WS-FIRST-SUPPLIER          PIC X VALUE 'Y'.
+              88 FIRST-SUPPLIER          VALUE 'Y'.
+      *
+       01  WS-PO-IDX                     PIC 9(01) VALUE ZERO
+                                          COMP.
+       01  WS-RECORD-EXTENDED            PIC S9(9)V99 VALUE ZERO.
+       01  WS-SUPPLIER-EXTENDED          PIC S9(9)V99 VALUE ZERO.
+       01  WS-GRAND-TOTAL-EXTENDED       PIC S9(9)V99 VALUE ZERO.
+       01  WS-CURRENT-SUPPLIER-CODE      PIC X(10) VALUE SPACES.
+       01  WS-CURRENT-SUPPLIER-NAME      PIC X(15) VALUE SPACES.
+      *
+       01  WS-REPORT-LINES.
+           05  WS-HEADER-LINE.
+               10  FILLER                PIC X(30) VALUE
+                   'PURCHASE ORDER VALUE ROLLUP'.
+           05  WS-SUPPLIER-TOTAL-LINE.
+               10  WS-SL-SUPPLIER-CODE   PIC X(10).
+               10  FILLER                PIC X(02) VALUE SPACES.
+               10  WS-SL-SUPPLIER-NAME   PIC X(15).
+               10  FILLER                PIC X(02) VALUE SPACES.
+               10  WS-SL-AMOUNT          PIC $$,$$$,$$9.99.
+           05  WS-GRAND-TOTAL-LINE.
+               10  FILLER                PIC X(24) VALUE
+                   'GRAND TOTAL COMMITTED: '.
+               10  WS-GG-AMOUNT          PIC $$,$$$,$$9.99.
+      *
+       COPY PARTSUPP.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING
+           SORT PO-SORT-WORK
+               ON ASCENDING KEY PS-SUPPLIER-CODE
+               INPUT PROCEDURE  100-LOAD-SORT
+               OUTPUT PROCEDURE 200-PRINT-REPORT
+      *
+           CLOSE POVALRPT
+           GOBACK
+           .
+      *
+       000-HOUSEKEEPING.
+           OPEN OUTPUT POVALRPT
+           IF NOT WS-POVALRPT-STATUS-OK
+              DISPLAY ' Error opening file POVALRPT, Status: '
+                         WS-POVALRPT-STATUS
+           END-IF
+           .
+      *
+      * ** Computes each record's extended PO amount and releases
+      * ** one sort record per PARTSUPP record keyed by supplier
+       100-LOAD-SORT.
+           OPEN INPUT PARTSUPP
+           IF NOT WS-PARTSUPP-STATUS-OK
+              DISPLAY ' Error opening file PARTSUPP, Status: '
+                         WS-PARTSUPP-STATUS
+           END-IF
+           PERFORM 150-READ-NEXT
+           PERFORM UNTIL EOF-FOUND
+              PERFORM 160-COMPUTE-RECORD-EXTENDED
+              MOVE SUPPLIER-CODE        TO PS-SUPPLIER-CODE
+              MOVE SUPPLIER-NAME        TO PS-SUPPLIER-NAME
+              MOVE WS-RECORD-EXTENDED   TO PS-EXTENDED-AMOUNT
+              RELEASE PO-SORT-REC
+              PERFORM 150-READ-NEXT
+           END-PERFORM
+           CLOSE PARTSUPP
+           .
+      *
+       150-READ-NEXT.
+           READ PARTSUPP INTO PART-SUPP-ADDR-PO
+             AT END
+                 MOVE 'Y'       TO WS-EOF
+           END-READ
+           .
+      *
+      * ** Sums QUANTITY * UNIT-PRICE over each occupied PO-IDX slot
+       160-COMPUTE-RECORD-EXTENDED.
+           MOVE ZERO                    TO WS-RECORD-EXTENDED
+           PERFORM VARYING PO-IDX FROM 1 BY 1 UNTIL PO-IDX > 3
+              IF PO-NUMBER(PO-IDX) NOT = SPACES
+                 COMPUTE WS-RECORD-EXTENDED =
+                    WS-RECORD-EXTENDED +
+                    (QUANTITY(PO-IDX) * UNIT-PRICE(PO-IDX))
+              END-IF
+           END-PERFORM
+           .
+      *
+      * ** Prints one line per supplier with a control-break total,
+      * ** since the same SUPPLIER-CODE can span more than one record
+       200-PRINT-REPORT.
+           MOVE 'PURCHASE ORDER VALUE ROLLUP' TO WS-HEADER-LINE
+           WRITE REPORT-LINE FROM WS-HEADER-LINE
+           MOVE SPACES                  TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM 250-RETURN-NEXT
+           PERFORM UNTIL SORT-EOF-FOUND
+              IF FIRST-SUPPLIER OR
+                 PS-SUPPLIER-CODE NOT = WS-CURRENT-SUPPLIER-CODE
+                 IF NOT FIRST-SUPPLIER
+                    PERFORM 280-WRITE-SUPPLIER-TOTAL
+                 END-IF
+                 MOVE PS-SUPPLIER-CODE  TO WS-CURRENT-SUPPLIER-CODE
+                 MOVE PS-SUPPLIER-NAME  TO WS-CURRENT-SUPPLIER-NAME
+                 MOVE 'N'               TO WS-FIRST-SUPPLIER
+                 MOVE ZERO              TO WS-SUPPLIER-EXTENDED
+              END-IF
+              ADD PS-EXTENDED-AMOUNT    TO WS-SUPPLIER-EXTENDED
+              PERFORM 250-RETURN-NEXT
+           END-PERFORM
+           IF NOT FIRST-SUPPLIER
+              PERFORM 280-WRITE-SUPPLIER-TOTAL
+           END-IF
+           MOVE SPACES                  TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-GRAND-TOTAL-EXTENDED TO WS-GG-AMOUNT
+           WRITE REPORT-LINE FROM WS-GRAND-TOTAL-LINE
+           .
+      *
+       250-RETURN-NEXT.
+           RETURN PO-SORT-WORK
+             AT END
+                 MOVE 'Y'       TO WS-SORT-EOF
+           END-RETURN
+           .
+      *
+       280-WRITE-SUPPLIER-TOTAL.
+           MOVE WS-CURRENT-SUPPLIER-CODE TO WS-SL-SUPPLIER-CODE
+           MOVE WS-CURRENT-SUPPLIER-NAME TO WS-SL-SUPPLIER-NAME
+           MOVE WS-SUPPLIER-EXTENDED     TO WS-SL-AMOUNT
+           WRITE REPORT-LINE FROM WS-SUPPLIER-TOTAL-LINE
+           ADD WS-SUPPLIER-EXTENDED      TO WS-GRAND-TOTAL-EXTENDED
+           .
