@@ -2,6 +2,9 @@
        PROGRAM-ID. FINPARTS.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY YEARPARM.
+       COPY LEADPARM.
+       01  WS-VEHICLE-YEAR-NUM          PIC 9(04) VALUE ZERO.
        LINKAGE SECTION.
        COPY PARTSUPP.
        01  WS-EDIT-RESULTS.
@@ -57,6 +60,15 @@
               MOVE 'N'                  TO WS-EDIT-STATUS
               EXIT PARAGRAPH
            END-IF
+      * ** Checking  UNIT-OF-MEASURE - valid values ..
+           IF NOT (UOM-EACH OR UOM-POUND OR UOM-FOOT OR UOM-GALLON OR
+              UOM-BOX OR UOM-PAIR OR UOM-SET)
+              MOVE UNIT-OF-MEASURE      TO WS-EDIT-FIELD
+              MOVE ' UNIT-OF-MEASURE IS not valid.'
+                                        TO WS-EDIT-ERROR-MESSAGE
+              MOVE 'N'                  TO WS-EDIT-STATUS
+              EXIT PARAGRAPH
+           END-IF
       * ** Checking  VEHICLE-MAKE - valid values ..
            IF NOT (CHRYSLER OR FORD OR GM OR VOLKSWAGON OR
               TOYOTA OR JAGUAR OR PEUGEOT OR BMW)
@@ -66,22 +78,65 @@
               MOVE 'N'                  TO WS-EDIT-STATUS
               EXIT PARAGRAPH
            END-IF
-      * ** Checking  VEHICLE-YEAR - valid values ..
-           IF NOT VEHICLE-YEAR-OK
+      * ** Checking  VEHICLE-YEAR - valid values driven from
+      * ** YEARPARM instead of the hardcoded VEHICLE-YEAR-OK 88-level
+           MOVE VEHICLE-YEAR            TO WS-VEHICLE-YEAR-NUM
+           IF WS-VEHICLE-YEAR-NUM < WS-VEHICLE-YEAR-LOW
+              OR WS-VEHICLE-YEAR-NUM > WS-VEHICLE-YEAR-HIGH
               MOVE VEHICLE-YEAR         TO WS-EDIT-FIELD
               MOVE ' VEHICLE-YEAR IS not valid.'
                                         TO WS-EDIT-ERROR-MESSAGE
               MOVE 'N'                  TO WS-EDIT-STATUS
               EXIT PARAGRAPH
            END-IF
-      * ** Checking  WEEKS-LEAD-TIME - valid values ..
-           IF NOT WEEKS-LEAD-TIME-OK
-              MOVE WEEKS-LEAD-TIME      TO WS-EDIT-FIELD
-              MOVE ' WEEKS-LEAD-TIME IS not valid.'
+      * ** Checking  WEEKS-LEAD-TIME - acceptable range depends on
+      * ** SUPPLIER-TYPE (importers legitimately run longer leads)
+           EVALUATE TRUE
+              WHEN IMPORTER
+                 IF WEEKS-LEAD-TIME < WS-IMPORTER-LEAD-LOW
+                    OR WEEKS-LEAD-TIME > WS-IMPORTER-LEAD-HIGH
+                    MOVE WEEKS-LEAD-TIME  TO WS-EDIT-FIELD
+                    MOVE ' WEEKS-LEAD-TIME IS not valid.'
+                                          TO WS-EDIT-ERROR-MESSAGE
+                    MOVE 'N'              TO WS-EDIT-STATUS
+                    EXIT PARAGRAPH
+                 END-IF
+              WHEN OTHER
+                 IF NOT WEEKS-LEAD-TIME-OK
+                    MOVE WEEKS-LEAD-TIME  TO WS-EDIT-FIELD
+                    MOVE ' WEEKS-LEAD-TIME IS not valid.'
+                                          TO WS-EDIT-ERROR-MESSAGE
+                    MOVE 'N'              TO WS-EDIT-STATUS
+                    EXIT PARAGRAPH
+                 END-IF
+           END-EVALUATE
+      * ** Checking  GOVT-COMML-CODE - valid values, mirroring the
+      * ** SUPPLIER-STATUS government/commercial pattern
+           IF NOT (GOVT-PART OR COMML-PART OR GOVT-AND-COMML-PART)
+              MOVE GOVT-COMML-CODE      TO WS-EDIT-FIELD
+              MOVE ' GOVT-COMML-CODE IS not valid.'
                                         TO WS-EDIT-ERROR-MESSAGE
               MOVE 'N'                  TO WS-EDIT-STATUS
               EXIT PARAGRAPH
            END-IF
+      * ** Government parts must carry a spec/blueprint reference
+      * ** or they fail our contract audits every quarter
+           IF GOVT-PART OR GOVT-AND-COMML-PART
+              IF SPEC-NUMBER = SPACES
+                 MOVE SPEC-NUMBER       TO WS-EDIT-FIELD
+                 MOVE ' SPEC-NUMBER IS REQUIRED FOR GOVT PARTS'
+                                        TO WS-EDIT-ERROR-MESSAGE
+                 MOVE 'N'               TO WS-EDIT-STATUS
+                 EXIT PARAGRAPH
+              END-IF
+              IF BLUEPRINT-NUMBER = SPACES
+                 MOVE BLUEPRINT-NUMBER  TO WS-EDIT-FIELD
+                 MOVE ' BLUEPRINT-NUMBER IS REQUIRED FOR GOVT PARTS'
+                                        TO WS-EDIT-ERROR-MESSAGE
+                 MOVE 'N'               TO WS-EDIT-STATUS
+                 EXIT PARAGRAPH
+              END-IF
+           END-IF
       *
            .
       *
\ No newline at end of file
