@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POAGE01.
+      *============================
+      * ** Open PO aging report - lists any purchase order whose
+      * ** DELIVERY-DATE has already passed, since this system has no
+      * ** receipt file to net those against.
+      *============================
+       ENVIRONMENT DIVISION.
+      *============================
+       INPUT-OUTPUT SECTION.
+      *----------------------------
+       FILE-CONTROL.
+      *---------------------------
+           SELECT PARTSUPP    ASSIGN TO PARTSUPP
+             ORGANIZATION     IS  SEQUENTIAL
+             ACCESS MODE      IS  SEQUENTIAL
+             FILE STATUS      IS  WS-PARTSUPP-STATUS
+             .
+           SELECT POAGERPT    ASSIGN TO POAGERPT
+             ORGANIZATION     IS  SEQUENTIAL
+             ACCESS MODE      IS  SEQUENTIAL
+             FILE STATUS      IS  WS-POAGERPT-STATUS
+             .
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTSUPP
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 473 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PART-SUPP-ADDR-PO.
+       01  PARTSUPP-REC                 PIC X(473).
+      *
+       FD  POAGERPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REPORT-LINE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05 WS-PARTSUPP-STATUS        PIC X(02) VALUE '00'.
+             88 WS-PARTSUPP-STATUS-OK   VALUE '00'.
+           05 WS-POAGERPT-STATUS        PIC X(02) VALUE '00'.
+             88 WS-POAGERPT-STATUS-OK   VALUE '00'.
+      *
+       01  FLAGS.
+           05 WS-EOF                    PIC X VALUE SPACES.
+              88 EOF-FOUND              VALUE 'Y'.
+      *
+       01  COUNTERS.
+           05 WS-OPEN-PO-COUNT          PIC 9(05) VALUE ZEROS.
+      *
+       01  LILIAN                       PIC S9(9) BINARY.
+       01  TODAY-LILIAN                 PIC S9(9) BINARY.
+       01  WS-DAYS-PAST-DUE             PIC S9(9) BINARY.
+       01  WS-TODAY-DATE                PIC 9(08).
+      *
+       01  IN-DATE.
+           02  VSTRING-LENGTH      PIC S9(4) BINARY.
+           02  VSTRING-TEXT.
+               03  VSTRING-CHAR    PIC X
+                           OCCURS 0 TO 256 TIMES
+                           DEPENDING ON VSTRING-LENGTH
+                               OF IN-DATE.
+      *
+       01  PICSTR.
+           02  VSTRING-LENGTH      PIC S9(4) BINARY.
+           02  VSTRING-TEXT.
+               03  VSTRING-CHAR    PIC X
+                           OCCURS 0 TO 256 TIMES
+                           DEPENDING ON VSTRING-LENGTH
+                              OF PICSTR.
+       01  FC.
+           02  Condition-Token-Value.
+               03  CASE-1-CONDITION-ID.
+                   04  SEVERITY         PIC S9(4) BINARY.
+                   04  MSG-NO           PIC S9(4) BINARY.
+               03  CASE-2-CONDITION-ID
+                         REDEFINES CASE-1-CONDITION-ID.
+                   04  CLASS-CODE       PIC S9(4) BINARY.
+                   04  CAUSE-CODE       PIC S9(4) BINARY.
+               03  CASE-SEV-CTL         PIC X.
+               03  FACILITY-ID          PIC XXX.
+           02  I-S-INFO                 PIC S9(9) BINARY.
+      *
+       01  WS-REPORT-LINES.
+           05  WS-HEADER-LINE.
+               10  FILLER                PIC X(20) VALUE
+                   'OPEN PO AGING REPORT'.
+           05  WS-DETAIL-LINE.
+               10  WS-DL-PART-NUMBER     PIC X(23).
+               10  FILLER                PIC X(01) VALUE SPACES.
+               10  WS-DL-SUPPLIER-CODE   PIC X(10).
+               10  FILLER                PIC X(01) VALUE SPACES.
+               10  WS-DL-PO-NUMBER       PIC X(06).
+               10  FILLER                PIC X(01) VALUE SPACES.
+               10  WS-DL-DELIVERY-DATE   PIC 9(08).
+               10  FILLER                PIC X(01) VALUE SPACES.
+               10  WS-DL-DAYS-PAST-DUE   PIC ZZZZ9.
+           05  WS-TOTAL-LINE.
+               10  FILLER                PIC X(22) VALUE
+                   'TOTAL OPEN, PAST-DUE: '.
+               10  WS-TL-COUNT           PIC ZZZZ9.
+      *
+       COPY PARTSUPP.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING
+           PERFORM UNTIL EOF-FOUND
+              PERFORM 100-CHECK-PO-LINES
+              PERFORM 200-READ-NEXT
+           END-PERFORM
+           MOVE SPACES                  TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-OPEN-PO-COUNT        TO WS-TL-COUNT
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE
+      *
+           CLOSE PARTSUPP
+                 POAGERPT
+           GOBACK
+           .
+      *
+       000-HOUSEKEEPING.
+           OPEN INPUT PARTSUPP
+           IF NOT WS-PARTSUPP-STATUS-OK
+              DISPLAY ' Error opening file PARTSUPP, Status: '
+                         WS-PARTSUPP-STATUS
+           END-IF
+           OPEN OUTPUT POAGERPT
+           IF NOT WS-POAGERPT-STATUS-OK
+              DISPLAY ' Error opening file POAGERPT, Status: '
+                         WS-POAGERPT-STATUS
+           END-IF
+           WRITE REPORT-LINE FROM WS-HEADER-LINE
+           MOVE SPACES                  TO REPORT-LINE
+           WRITE REPORT-LINE
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           MOVE 8                       TO VSTRING-LENGTH OF PICSTR
+           MOVE 'YYYYMMDD'               TO VSTRING-TEXT OF PICSTR
+           MOVE 8                       TO VSTRING-LENGTH OF IN-DATE
+           MOVE WS-TODAY-DATE           TO VSTRING-TEXT OF IN-DATE
+           CALL 'CEEDAYS' USING IN-DATE, PICSTR, TODAY-LILIAN, FC
+           .
+      *
+      * ** Checks each occupied PO-IDX slot for a past-due delivery
+       100-CHECK-PO-LINES.
+           PERFORM VARYING PO-IDX FROM 1 BY 1 UNTIL PO-IDX > 3
+              IF PO-NUMBER(PO-IDX) NOT = SPACES
+                 AND DELIVERY-DATE(PO-IDX) NOT = ZERO
+                 MOVE 8                 TO VSTRING-LENGTH OF IN-DATE
+                 MOVE DELIVERY-DATE(PO-IDX)
+                                        TO VSTRING-TEXT OF IN-DATE
+                 CALL 'CEEDAYS' USING IN-DATE, PICSTR, LILIAN, FC
+                 IF SEVERITY = 0 AND LILIAN < TODAY-LILIAN
+                    COMPUTE WS-DAYS-PAST-DUE = TODAY-LILIAN - LILIAN
+                    MOVE PART-NUMBER    TO WS-DL-PART-NUMBER
+                    MOVE SUPPLIER-CODE  TO WS-DL-SUPPLIER-CODE
+                    MOVE PO-NUMBER(PO-IDX)
+                                        TO WS-DL-PO-NUMBER
+                    MOVE DELIVERY-DATE(PO-IDX)
+                                        TO WS-DL-DELIVERY-DATE
+                    MOVE WS-DAYS-PAST-DUE
+                                        TO WS-DL-DAYS-PAST-DUE
+                    WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                    ADD 1               TO WS-OPEN-PO-COUNT
+                 END-IF
+              END-IF
+           END-PERFORM
+           .
+      *
+       200-READ-NEXT.
+           READ PARTSUPP INTO PART-SUPP-ADDR-PO
+             AT END
+                 MOVE 'Y'       TO WS-EOF
+           END-READ
+           .
